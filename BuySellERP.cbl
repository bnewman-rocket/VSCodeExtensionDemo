@@ -13,10 +13,38 @@
                organization is line sequential.
            select products
                assign to "products.dat"
-               organization is line sequential.
+               organization is indexed
+               access mode is dynamic
+               record key is product-id
+               file status is ws-products-status.
            select inventory
                assign to "inventory.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is inv-product-id
+               file status is ws-inventory-status.
+           select pending-transactions
+               assign to "pending.dat"
+               organization is line sequential
+               file status is ws-pending-status.
+           select history-source-log
+               assign to dynamic ws-hist-source-filename
+               organization is line sequential.
+           select file-listing
+               assign to "Transactions/_filelist.tmp"
                organization is line sequential.
+           select product-sequence
+               assign to "product_seq.dat"
+               organization is line sequential
+               file status is ws-seq-status.
+           select bulk-load-file
+               assign to dynamic ws-bulk-load-filename
+               organization is line sequential
+               file status is ws-bulk-status.
+           select batch-input-file
+               assign to dynamic ws-batch-filename
+               organization is line sequential
+               file status is ws-batch-status.
 
        data division.
        file section.
@@ -29,15 +57,64 @@
        fd transaction-log.
        copy "cpy/transaction_template.cpy".
 
+       fd pending-transactions.
+       copy "cpy/pending_template.cpy".
+
+       fd history-source-log.
+       copy "cpy/history_read_template.cpy".
+
+       fd file-listing.
+       01 file-listing-record pic x(100).
+
+       fd product-sequence.
+       01 product-sequence-record pic 9(9).
+
+       fd bulk-load-file.
+       01 bulk-load-record pic x(150).
+
+       fd batch-input-file.
+       01 batch-input-record pic x(80).
+
        working-storage section.
+       01 ws-products-status pic x(2) value "00".
+         88 products-ok value "00".
+       01 ws-inventory-status pic x(2) value "00".
+         88 inventory-ok value "00".
+       01 ws-pending-status pic x(2) value "00".
+         88 pending-ok value "00".
+       01 ws-seq-status pic x(2) value "00".
+         88 seq-ok value "00".
+       01 ws-next-product-id pic 9(9) comp-5 value 0.
+       01 ws-max-existing-product-id pic 9(9) comp-5 value 0.
+       01 ws-bulk-status pic x(2) value "00".
+         88 bulk-ok value "00".
+       01 ws-bulk-load-filename pic x(100) value spaces.
+       01 ws-bulk-name pic x(48) value spaces.
+       01 ws-bulk-description pic x(64) value spaces.
+       01 ws-bulk-cost-text pic x(13) value spaces.
+       01 ws-bulk-loaded-count pic 9(9) comp-5 value 0.
+       01 ws-bulk-skipped-count pic 9(9) comp-5 value 0.
+
+       01 ws-batch-status pic x(2) value "00".
+         88 batch-ok value "00".
+       01 ws-batch-filename pic x(100) value spaces.
+       01 ws-batch-product-id-text pic x(9) value spaces.
+       01 ws-batch-type-text pic x(4) value spaces.
+       01 ws-batch-qty-text pic x(9) value spaces.
+       01 ws-batch-operator-text pic x(8) value spaces.
+       01 ws-batch-processed-count pic 9(9) comp-5 value 0.
+       01 ws-batch-skipped-count pic 9(9) comp-5 value 0.
+       01 ws-batch-line-ok pic x value "Y".
+         88 batch-line-ok value "Y".
+
+       01 ws-operator-id pic x(8) value spaces.
+
        01 ws-log-date pic 9(8).
        01 ws-log-time pic 9(8).
        01 ws-log-filename pic x(100).
        01 ws-trn-count pic 9(4) value 4.
        01 ws-index pic 9(4) value 1.
 
-       01 max-product-id pic s9(9) comp-5 value 0.
-
        01 ws-product-found pic x value "N".
          88 product-found value "Y".
          88 product-not-found value "N".
@@ -45,18 +122,61 @@
        01 ws-product-name pic x(48) value spaces.
        01 ws-product-description pic x(64) value spaces.
        01 ws-product-cost pic s9(9)v99 value 0 comp-5.
+       01 ws-product-status pic x value spaces.
+         88 ws-product-is-active value "A".
        01 ws-total-cost pic s9(9)v99 value 0 comp-5.
+       01 ws-status-answer pic x value space.
+       01 ws-numeric-input pic x(12) value spaces.
+       01 ws-input-ok pic x value "N".
+       01 ws-valid-quantity pic s9(9) comp-5 value 0.
+       01 ws-valid-cost pic s9(9)v99 value 0 comp-5.
+       01 ws-sale-ok pic x value "N".
+       01 ws-override-answer pic x value space.
+
+       01 ws-hist-source-filename pic x(100) value spaces.
+       01 ws-hist-from-date pic 9(8) value 0.
+       01 ws-hist-to-date pic 9(8) value 0.
+       01 ws-hist-file-date pic x(8) value spaces.
+       01 ws-hist-units pic s9(9) comp-5 value 0.
+       01 ws-hist-cost pic s9(9)v99 comp-5 value 0.
+       01 ws-hist-total-cost pic s9(9)v99 comp-5 value 0.
+       01 ws-hist-bought-units pic s9(9) comp-5 value 0.
+       01 ws-hist-sold-units pic s9(9) comp-5 value 0.
+       01 ws-hist-bought-dollars pic s9(9)v99 comp-5 value 0.
+       01 ws-hist-sold-dollars pic s9(9)v99 comp-5 value 0.
+       01 ws-hist-net-units pic s9(9) comp-5 value 0.
+       01 ws-hist-net-dollars pic s9(9)v99 comp-5 value 0.
+
+       01 ws-log-bought-units pic s9(9) comp-5 value 0.
+       01 ws-log-sold-units pic s9(9) comp-5 value 0.
+       01 ws-log-bought-dollars pic s9(9)v99 comp-5 value 0.
+       01 ws-log-sold-dollars pic s9(9)v99 comp-5 value 0.
+       01 ws-log-net-units pic s9(9) comp-5 value 0.
+       01 ws-log-net-dollars pic s9(9)v99 comp-5 value 0.
+       01 ws-shell-cmd pic x(80) value spaces.
+
+       01 ws-val-extended pic s9(9)v99 comp-5 value 0.
+       01 ws-val-grand-total pic s9(9)v99 comp-5 value 0.
+       01 ws-val-cost-disp pic z(10).99.
+       01 ws-val-extended-disp pic z(10).99.
+       01 ws-val-grand-total-disp pic z(10).99.
+
+       01 ws-default-reorder-threshold pic 9(9) value 10.
+       01 ws-threshold-entry pic x(12) value spaces.
+       01 ws-low-stock-flag pic x(18) value spaces.
 
-       01 ws-inv-count pic 9(4) value 0.
-       01 ws-inv-index pic 9(4) value 0.
        01 ws-inv-delta pic s9(9) comp-5 value 0.
-       01 ws-inventory-table occurs 100 times.
-         03 ws-inv-product-id pic 9(9).
-         03 ws-inv-quantity pic s9(9) comp-5.
+       01 ws-inv-quantity pic s9(9) comp-5 value 0.
+       01 ws-inv-found pic x value "N".
+         88 inv-found value "Y".
+         88 inv-not-found value "N".
 
-       01 purchase-record occurs 100 times.
+       01 ws-max-purchase-records pic s9(9) comp-5 value 5000.
+       01 purchase-record occurs 5000 times.
          copy "cpy/purchase-template.cpy".
        01 purchase-record-id pic s9(9) comp-5 value 1.
+       01 ws-void-id pic s9(9) comp-5 value 0.
+       01 ws-void-delta pic s9(9) comp-5 value 0.
 
        01 user-input pic x value " ".
          88 quit value "Q", "q".
@@ -66,9 +186,29 @@
          88 vi value "I", "i".
          88 b value "B", "b".
          88 s value "S", "s".
+         88 ep value "E", "e".
+         88 hp value "H", "h".
+         88 cp value "C", "c".
+         88 tp value "T", "t".
+         88 lp value "L", "l".
+         88 xp value "X", "x".
 
        procedure division.
 
+           accept ws-batch-filename from command-line
+           if ws-batch-filename not = spaces
+               move "BATCH" to ws-operator-id
+               perform load-pending-transactions
+               perform run-batch-mode
+               perform print-transaction-log
+               stop run
+           end-if
+
+           display "Enter your Operator ID: "
+           accept ws-operator-id
+
+           perform load-pending-transactions
+
            perform until quit
                perform print-options
                if ptl
@@ -77,6 +217,9 @@
                if ap
                    perform add-new-product
                end-if
+               if ep
+                   perform edit-product
+               end-if
                if vp
                    perform view-products
                end-if
@@ -89,6 +232,21 @@
                if s
                    perform sell-product
                end-if
+               if hp
+                   perform print-history-report
+               end-if
+               if cp
+                   perform print-valuation-report
+               end-if
+               if tp
+                   perform set-reorder-threshold
+               end-if
+               if lp
+                   perform bulk-load-products
+               end-if
+               if xp
+                   perform void-transaction
+               end-if
            end-perform
 
            stop run
@@ -98,10 +256,16 @@
            display "---------------------------------"
            display "Options:"
            display " - Add New Product         (A, a)"
+           display " - Edit/Retire Product     (E, e)"
            display " - View Products           (V, v)"
            display " - View Inventory          (I, i)"
            display " - Buy Product             (B, b)"
            display " - Sell Product            (S, s)"
+           display " - Inventory Valuation     (C, c)"
+           display " - Set Reorder Threshold   (T, t)"
+           display " - Bulk Load Products      (L, l)"
+           display " - Void Pending Transaction(X, x)"
+           display " - Transaction History     (H, h)"
            display " - Print Transaction Log   (P, p)"
            display " - Quit                    (Q, q)"
            accept user-input
@@ -125,52 +289,614 @@
            perform write-header
            perform set-seperators
 
+           move 0 to ws-log-bought-units ws-log-sold-units
+           move 0 to ws-log-bought-dollars ws-log-sold-dollars
+
            declare i as binary-long = 1
            perform varying i from 1 by 1 until i > purchase-record-id -
              1
                perform write-transaction(i)
            end-perform
 
+           compute ws-log-net-units =
+             ws-log-bought-units - ws-log-sold-units
+           compute ws-log-net-dollars =
+             ws-log-bought-dollars - ws-log-sold-dollars
+
+           move "|" to sum-sep-1 sum-sep-2
+           move "Total Bought" to sum-label
+           move ws-log-bought-units to sum-units
+           move ws-log-bought-dollars to sum-dollars
+           write summary-record
+
+           move "Total Sold" to sum-label
+           move ws-log-sold-units to sum-units
+           move ws-log-sold-dollars to sum-dollars
+           write summary-record
+
+           move "Net (Bought - Sold)" to sum-label
+           move ws-log-net-units to sum-units
+           move ws-log-net-dollars to sum-dollars
+           write summary-record
+
       *    display ws-log-time
            move 1 to purchase-record-id
+           perform clear-pending-transactions
 
            close transaction-log
            .
 
+       print-history-report section.
+           display "Transaction History Report"
+           display "Enter From Date (yyyymmdd): "
+           accept ws-hist-from-date
+           display "Enter To Date (yyyymmdd): "
+           accept ws-hist-to-date
+
+           move 0 to ws-hist-bought-units ws-hist-sold-units
+           move 0 to ws-hist-bought-dollars ws-hist-sold-dollars
+
+           string
+             "ls Transactions/*.txt > " delimited by size
+             "Transactions/_filelist.tmp 2>/dev/null" delimited by size
+             into ws-shell-cmd
+           end-string
+           call "SYSTEM" using ws-shell-cmd
+
+           accept ws-log-date from date yyyymmdd
+           accept ws-log-time from time
+           string
+             "Transactions/History_" delimited by size
+             ws-hist-from-date delimited by size
+             "_" delimited by size
+             ws-hist-to-date delimited by size
+             ".txt" delimited by size
+             into ws-log-filename
+           end-string
+
+           open output transaction-log
+           perform write-header
+           perform set-seperators
+
+           open input file-listing
+           declare eof as binary-char = 0
+           perform until eof = 1
+               read file-listing
+                   at end
+                       move 1 to eof
+                   not at end
+                       perform process-history-file
+               end-read
+           end-perform
+           close file-listing
+
+           compute ws-hist-net-units =
+             ws-hist-bought-units - ws-hist-sold-units
+           compute ws-hist-net-dollars =
+             ws-hist-bought-dollars - ws-hist-sold-dollars
+
+           move "|" to sum-sep-1 sum-sep-2
+           move "Total Bought" to sum-label
+           move ws-hist-bought-units to sum-units
+           move ws-hist-bought-dollars to sum-dollars
+           write summary-record
+
+           move "Total Sold" to sum-label
+           move ws-hist-sold-units to sum-units
+           move ws-hist-sold-dollars to sum-dollars
+           write summary-record
+
+           move "Net (Bought - Sold)" to sum-label
+           move ws-hist-net-units to sum-units
+           move ws-hist-net-dollars to sum-dollars
+           write summary-record
+
+           close transaction-log
+           display "History report written to " ws-log-filename
+           .
+
+       process-history-file section.
+           move spaces to ws-hist-file-date
+           if function trim(file-listing-record)(1:13) = "Transactions/"
+               move function trim(file-listing-record)(14:8) to
+                 ws-hist-file-date
+           end-if
+
+           if ws-hist-file-date is numeric
+             and ws-hist-file-date >= ws-hist-from-date
+             and ws-hist-file-date <= ws-hist-to-date
+               move function trim(file-listing-record) to
+                 ws-hist-source-filename
+               perform copy-history-file
+           end-if
+           .
+
+       copy-history-file section.
+           open input history-source-log
+           declare eof as binary-char = 0
+           perform until eof = 1
+               read history-source-log
+                   at end
+                       move 1 to eof
+                   not at end
+                       if hsrc-bought or hsrc-sold
+                           perform copy-history-transaction
+                       end-if
+               end-read
+           end-perform
+           close history-source-log
+           .
+
+       copy-history-transaction section.
+           move hsrc-product-id to trn-product-id
+           move hsrc-product-name to trn-product-name
+           compute ws-hist-cost = function numval(hsrc-cost)
+           move ws-hist-cost to trn-cost
+           compute ws-hist-units = function numval(hsrc-quantity)
+           move ws-hist-units to trn-quantity
+           compute ws-hist-total-cost = function numval(hsrc-total-cost)
+           move ws-hist-total-cost to trn-total-cost
+           move hsrc-type to trn-type
+           move function numval(hsrc-date) to trn-date
+           move function numval(hsrc-time) to trn-time
+           move hsrc-operator to trn-operator
+           write transaction-record
+
+           if hsrc-bought
+               add ws-hist-units to ws-hist-bought-units
+               add ws-hist-total-cost to ws-hist-bought-dollars
+           else
+               add ws-hist-units to ws-hist-sold-units
+               add ws-hist-total-cost to ws-hist-sold-dollars
+           end-if
+           .
+
+       stage-transaction section (t-id as binary-long).
+           open extend pending-transactions
+           move buy-product-id(t-id) to pnd-product-id
+           move buy-quantity(t-id) to pnd-quantity
+           move buy-type(t-id) to pnd-type
+           move buy-date(t-id) to pnd-date
+           move buy-time(t-id) to pnd-time
+           move buy-operator-id(t-id) to pnd-operator-id
+           move "|" to pnd-sep-1 pnd-sep-2 pnd-sep-3 pnd-sep-4 pnd-sep-5
+           write pending-record
+           close pending-transactions
+           .
+
+       load-pending-transactions section.
+           declare eof as binary-char = 0
+           open input pending-transactions
+           if not pending-ok
+               open output pending-transactions
+               close pending-transactions
+               open input pending-transactions
+           end-if
+           perform until eof = 1
+               read pending-transactions
+                   at end
+                       move 1 to eof
+                   not at end
+                       if purchase-record-id > ws-max-purchase-records
+                           display "WARNING: pending.dat holds more "
+                             "transactions than this session can "
+                             "hold - print the transaction log to "
+                             "clear it, then restart to load the "
+                             "rest"
+                           move 1 to eof
+                       else
+                           move pnd-product-id to
+                             buy-product-id(purchase-record-id)
+                           move pnd-quantity to
+                             buy-quantity(purchase-record-id)
+                           move pnd-type to
+                             buy-type(purchase-record-id)
+                           move pnd-date to
+                             buy-date(purchase-record-id)
+                           move pnd-time to
+                             buy-time(purchase-record-id)
+                           move pnd-operator-id to
+                             buy-operator-id(purchase-record-id)
+                           add 1 to purchase-record-id
+                       end-if
+               end-read
+           end-perform
+           close pending-transactions
+           .
+
+       clear-pending-transactions section.
+           open output pending-transactions
+           close pending-transactions
+           .
+
+       run-batch-mode section.
+           display "Batch Mode - reading instructions from "
+             ws-batch-filename
+           move 0 to ws-batch-processed-count ws-batch-skipped-count
+
+           open input batch-input-file
+           if not batch-ok
+               display "ERROR: cannot open " ws-batch-filename
+           else
+               declare eof as binary-char = 0
+               perform until eof = 1
+                   read batch-input-file
+                       at end
+                           move 1 to eof
+                       not at end
+                           perform process-batch-line
+                   end-read
+               end-perform
+               close batch-input-file
+
+               display ws-batch-processed-count " transaction(s) "
+                 "processed, " ws-batch-skipped-count " skipped"
+           end-if
+           .
+
+       process-batch-line section.
+           if purchase-record-id > ws-max-purchase-records
+               display "Pending transaction table is full - "
+                 "printing the transaction log to make room"
+               perform print-transaction-log
+           end-if
+           move spaces to ws-batch-product-id-text ws-batch-type-text
+             ws-batch-qty-text ws-batch-operator-text
+           unstring batch-input-record delimited by "|"
+             into ws-batch-product-id-text ws-batch-type-text
+               ws-batch-qty-text ws-batch-operator-text
+           end-unstring
+
+           move "Y" to ws-batch-line-ok
+           move function trim(ws-batch-type-text) to
+             buy-type(purchase-record-id)
+
+           if function test-numval(ws-batch-product-id-text) not = 0
+             or function test-numval(ws-batch-qty-text) not = 0
+               display "Batch line skipped - malformed product ID "
+                 "or quantity: " batch-input-record
+               move "N" to ws-batch-line-ok
+           end-if
+
+           if batch-line-ok
+             and not buy-is-purchase(purchase-record-id)
+             and not buy-is-sale(purchase-record-id)
+               display "Batch line skipped - unrecognized "
+                 "transaction type: " batch-input-record
+               move "N" to ws-batch-line-ok
+           end-if
+
+           if batch-line-ok
+               move function numval(ws-batch-product-id-text) to
+                 buy-product-id(purchase-record-id)
+               compute buy-quantity(purchase-record-id) =
+                 function numval(ws-batch-qty-text)
+               if buy-quantity(purchase-record-id) <= 0
+                   display "Batch line skipped - quantity must be "
+                     "greater than zero: " batch-input-record
+                   move "N" to ws-batch-line-ok
+               end-if
+           end-if
+
+           if not batch-line-ok
+               add 1 to ws-batch-skipped-count
+           else
+               accept buy-date(purchase-record-id) from date yyyymmdd
+               accept buy-time(purchase-record-id) from time
+               if ws-batch-operator-text = spaces
+                   move ws-operator-id to
+                     buy-operator-id(purchase-record-id)
+               else
+                   move ws-batch-operator-text to
+                     buy-operator-id(purchase-record-id)
+               end-if
+
+               if buy-is-purchase(purchase-record-id)
+                   move buy-quantity(purchase-record-id) to
+                     ws-inv-delta
+                   perform update-inventory(
+                     buy-product-id(purchase-record-id) ws-inv-delta)
+                   perform stage-transaction(purchase-record-id)
+                   add 1 to purchase-record-id
+                   add 1 to ws-batch-processed-count
+               else
+                   compute ws-inv-delta =
+                     0 - buy-quantity(purchase-record-id)
+                   perform get-inventory-quantity(
+                     buy-product-id(purchase-record-id))
+                   if inv-found and ws-inv-quantity + ws-inv-delta >= 0
+                       perform update-inventory(
+                         buy-product-id(purchase-record-id)
+                         ws-inv-delta)
+                       perform stage-transaction(purchase-record-id)
+                       add 1 to purchase-record-id
+                       add 1 to ws-batch-processed-count
+                   else
+                       display "Batch line skipped - insufficient "
+                         "stock for product "
+                         buy-product-id(purchase-record-id)
+                       add 1 to ws-batch-skipped-count
+                   end-if
+               end-if
+           end-if
+           .
+
+       void-transaction section.
+           display "Pending transactions this session:"
+           declare i as binary-long = 1
+           perform until i > purchase-record-id - 1
+               display
+                 i ": PROD_ID " buy-product-id(i)
+                 " QTY " buy-quantity(i)
+                 " TYPE " buy-type(i)
+               add 1 to i
+           end-perform
+
+           display "Enter transaction number to void (0 to cancel): "
+           accept ws-void-id
+
+           if ws-void-id >= 1 and ws-void-id < purchase-record-id
+               if buy-is-sale(ws-void-id)
+                   move buy-quantity(ws-void-id) to ws-void-delta
+               else
+                   compute ws-void-delta = 0 - buy-quantity(ws-void-id)
+               end-if
+               perform update-inventory(buy-product-id(ws-void-id)
+                 ws-void-delta)
+               perform remove-pending-transaction(ws-void-id)
+               display "Transaction " ws-void-id " voided."
+           else
+               if ws-void-id not = 0
+                   display "Invalid transaction number - nothing voided"
+               end-if
+           end-if
+           .
+
+       remove-pending-transaction section (t-void-id as binary-long).
+           declare i as binary-long = t-void-id
+           perform until i >= purchase-record-id - 1
+               move buy-product-id(i + 1) to buy-product-id(i)
+               move buy-quantity(i + 1) to buy-quantity(i)
+               move buy-type(i + 1) to buy-type(i)
+               move buy-date(i + 1) to buy-date(i)
+               move buy-time(i + 1) to buy-time(i)
+               move buy-operator-id(i + 1) to buy-operator-id(i)
+               add 1 to i
+           end-perform
+           subtract 1 from purchase-record-id
+
+           perform clear-pending-transactions
+           declare j as binary-long = 1
+           perform until j >= purchase-record-id
+               perform stage-transaction(j)
+               add 1 to j
+           end-perform
+           .
+
        add-new-product section.
            display "Adding new product to database"
 
            display "Existing Products:"
            perform view-products
 
-           open extend products
+           perform open-products-io
 
-           add 1 to max-product-id
-           move max-product-id to product-id
+           perform get-next-product-id
+           move ws-next-product-id to product-id
 
            display "Enter a new Product Name: "
            accept product-name
            display "Enter a Product Description: "
            accept product-description
            display "Enter the Product Cost: "
-           accept product-cost
+           perform get-valid-cost
+           move ws-valid-cost to product-cost
+           move "A" to product-status
            write product-template
+               invalid key
+                   display "ERROR: Product ID " product-id
+                     " is already on file"
+           end-write
+           close products
+           .
+
+       bulk-load-products section.
+           display "Bulk Product Load"
+           display "Enter the input file name "
+             "(name|description|cost per line): "
+           accept ws-bulk-load-filename
+
+           open input bulk-load-file
+           if not bulk-ok
+               display "ERROR: cannot open " ws-bulk-load-filename
+           else
+               perform open-products-io
+               move 0 to ws-bulk-loaded-count ws-bulk-skipped-count
+
+               declare eof as binary-char = 0
+               perform until eof = 1
+                   read bulk-load-file
+                       at end
+                           move 1 to eof
+                       not at end
+                           perform load-one-bulk-product
+                   end-read
+               end-perform
+
+               close products
+               close bulk-load-file
+               display ws-bulk-loaded-count " product(s) loaded, "
+                 ws-bulk-skipped-count " skipped, from "
+                 ws-bulk-load-filename
+           end-if
+           .
+
+       load-one-bulk-product section.
+           move spaces to ws-bulk-name ws-bulk-description
+             ws-bulk-cost-text
+           unstring bulk-load-record delimited by "|"
+             into ws-bulk-name ws-bulk-description ws-bulk-cost-text
+           end-unstring
+
+           if function test-numval(ws-bulk-cost-text) not = 0
+               display "Bulk load line skipped - invalid cost: "
+                 bulk-load-record
+               add 1 to ws-bulk-skipped-count
+           else
+               perform get-next-product-id
+               move ws-next-product-id to product-id
+               move function trim(ws-bulk-name) to product-name
+               move function trim(ws-bulk-description) to
+                 product-description
+               compute product-cost =
+                 function numval(ws-bulk-cost-text)
+               move "A" to product-status
+
+               write product-template
+                   invalid key
+                       display "ERROR: Product ID " product-id
+                         " is already on file"
+                       add 1 to ws-bulk-skipped-count
+                   not invalid key
+                       add 1 to ws-bulk-loaded-count
+               end-write
+           end-if
+           .
+
+       get-valid-quantity section.
+           move "N" to ws-input-ok
+           perform until ws-input-ok = "Y"
+               display "Enter the quantity (positive whole number): "
+               accept ws-numeric-input
+               if function test-numval(ws-numeric-input) = 0
+                   compute ws-valid-quantity =
+                     function numval(ws-numeric-input)
+                   if ws-valid-quantity > 0
+                       move "Y" to ws-input-ok
+                   else
+                       display "Invalid entry - quantity must be "
+                         "greater than zero"
+                   end-if
+               else
+                   display "Invalid entry - please enter a positive "
+                     "whole number"
+               end-if
+           end-perform
+           .
+
+       get-valid-cost section.
+           move "N" to ws-input-ok
+           perform until ws-input-ok = "Y"
+               display "Enter the cost (e.g. 19.99): "
+               accept ws-numeric-input
+               if function test-numval(ws-numeric-input) = 0
+                   compute ws-valid-cost =
+                     function numval(ws-numeric-input)
+                   if ws-valid-cost > 0
+                       move "Y" to ws-input-ok
+                   else
+                       display "Invalid entry - cost must be greater "
+                         "than zero"
+                   end-if
+               else
+                   display "Invalid entry - please enter a numeric "
+                     "cost"
+               end-if
+           end-perform
+           .
+
+       open-products-io section.
+           open i-o products
+           if not products-ok
+               open output products
+               close products
+               open i-o products
+           end-if
+           .
+
+       open-inventory-io section.
+           open i-o inventory
+           if not inventory-ok
+               open output inventory
+               close inventory
+               open i-o inventory
+           end-if
+           .
+
+       open-products-input section.
+           open input products
+           if not products-ok
+               open output products
+               close products
+               open input products
+           end-if
+           .
+
+       open-inventory-input section.
+           open input inventory
+           if not inventory-ok
+               open output inventory
+               close inventory
+               open input inventory
+           end-if
+           .
+
+       get-next-product-id section.
+           move 0 to ws-next-product-id
+           open input product-sequence
+           if seq-ok
+               read product-sequence
+                   at end
+                       move 0 to ws-next-product-id
+                   not at end
+                       move product-sequence-record to
+                         ws-next-product-id
+               end-read
+               close product-sequence
+           else
+               close product-sequence
+               perform find-max-existing-product-id
+               move ws-max-existing-product-id to ws-next-product-id
+           end-if
+
+           add 1 to ws-next-product-id
+           open output product-sequence
+           move ws-next-product-id to product-sequence-record
+           write product-sequence-record
+           close product-sequence
+           .
+
+       find-max-existing-product-id section.
+           move 0 to ws-max-existing-product-id
+           perform open-products-input
+           declare eof as binary-char = 0
+           perform until eof = 1
+               read products next record
+                   at end
+                       move 1 to eof
+                   not at end
+                       if product-id > ws-max-existing-product-id
+                           move product-id to
+                             ws-max-existing-product-id
+                       end-if
+               end-read
+           end-perform
            close products
            .
 
        view-products section.
-           move 0 to max-product-id
            move "PROD_ID" to phdr-product-id
            move "PRODUCT_NAME" to phdr-product-name
            move "DESCRIPTION" to phdr-description
            move "COST" to phdr-cost
-           move "|" to phdr-sep-1 phdr-sep-2 phdr-sep-3
+           move "STATUS" to phdr-status
+           move "|" to phdr-sep-1 phdr-sep-2 phdr-sep-3 phdr-sep-4
            display product-header
 
-           open input products
+           perform open-products-input
            declare eof as binary-char = 0
            perform until eof = 1
-               read products
+               read products next record
                    at end
                        move 1 to eof
                    not at end
@@ -179,70 +905,313 @@
                          product-id "|"
                          function trim (product-name) "|"
                          function trim (product-description) "|"
-                         product-cost
-                       add 1 to max-product-id
+                         product-cost "|"
+                         product-status
                end-read
       *        display product-name
            end-perform
            close products
            .
 
+       view-active-products section.
+           move "PROD_ID" to phdr-product-id
+           move "PRODUCT_NAME" to phdr-product-name
+           move "DESCRIPTION" to phdr-description
+           move "COST" to phdr-cost
+           move "STATUS" to phdr-status
+           move "|" to phdr-sep-1 phdr-sep-2 phdr-sep-3 phdr-sep-4
+           display product-header
+
+           perform open-products-input
+           declare eof as binary-char = 0
+           perform until eof = 1
+               read products next record
+                   at end
+                       move 1 to eof
+                   not at end
+                       if product-active
+                           display
+                             product-id "|"
+                             function trim (product-name) "|"
+                             function trim (product-description) "|"
+                             product-cost "|"
+                             product-status
+                       end-if
+               end-read
+           end-perform
+           close products
+           .
+
+       edit-product section.
+           display "Edit/Retire Product"
+           display "Existing Products:"
+           perform view-products
+           display "Enter the Product ID to edit: "
+           accept ws-product-id
+           perform open-products-io
+           move ws-product-id to product-id
+           read products key is product-id
+               invalid key
+                   display "ERROR: No product on file with ID "
+                     ws-product-id
+               not invalid key
+                   display "Current Name       : " product-name
+                   display "Current Description: " product-description
+                   display "Current Cost       : " product-cost
+                   display "Current Status     : " product-status
+                   display "Enter new Product Name (blank = no change):"
+                   accept ws-product-name
+                   if ws-product-name not = spaces
+                       move ws-product-name to product-name
+                   end-if
+                   display "Enter new Description (blank = no change):"
+                   accept ws-product-description
+                   if ws-product-description not = spaces
+                       move ws-product-description to
+                         product-description
+                   end-if
+                   move "N" to ws-input-ok
+                   perform until ws-input-ok = "Y"
+                       display "Enter new Cost (0 = no change): "
+                       accept ws-numeric-input
+                       if function test-numval(ws-numeric-input) = 0
+                           compute ws-valid-cost =
+                             function numval(ws-numeric-input)
+                           if ws-valid-cost >= 0
+                               move "Y" to ws-input-ok
+                           else
+                               display "Invalid entry - cost may "
+                                 "not be negative"
+                           end-if
+                       else
+                           display "Invalid entry - please enter a "
+                             "numeric cost"
+                       end-if
+                   end-perform
+                   if ws-valid-cost > 0
+                       move ws-valid-cost to product-cost
+                   end-if
+                   display "Set Status (A=Active, I=Inactive, "
+                     "blank=no change): "
+                   accept ws-status-answer
+                   if ws-status-answer = "A" or ws-status-answer = "a"
+                       move "A" to product-status
+                   end-if
+                   if ws-status-answer = "I" or ws-status-answer = "i"
+                       move "I" to product-status
+                   end-if
+                   rewrite product-template
+           end-read
+           close products
+           .
+
        view-inventory section.
            move "PROD_ID" to ihdr-product-id
            move "QUANTITY" to ihdr-quantity
-           move "|" to ihdr-sep-1
+           move "THRESHOLD" to ihdr-threshold
+           move "ALERT" to ihdr-alert
+           move "|" to ihdr-sep-1 ihdr-sep-2 ihdr-sep-3
            display inventory-header
 
-           open input inventory
+           perform open-inventory-input
            declare eof as binary-char = 0
            perform until eof = 1
-               read inventory
+               read inventory next record
                    at end
                        move 1 to eof
                    not at end
                        *> process the inventory record here
+                       move "" to ws-low-stock-flag
+                       if inv-quantity <= inv-reorder-threshold
+                           move "*** LOW STOCK ***" to ws-low-stock-flag
+                       end-if
                        display
                          inv-product-id "|"
-                         inv-quantity
+                         inv-quantity "|"
+                         inv-reorder-threshold "|"
+                         ws-low-stock-flag
                end-read
       *        display product-name
            end-perform
            close inventory
            .
 
+       view-active-inventory section.
+           move "PROD_ID" to ihdr-product-id
+           move "QUANTITY" to ihdr-quantity
+           move "THRESHOLD" to ihdr-threshold
+           move "ALERT" to ihdr-alert
+           move "|" to ihdr-sep-1 ihdr-sep-2 ihdr-sep-3
+           display inventory-header
+
+           perform open-inventory-input
+           declare eof as binary-char = 0
+           perform until eof = 1
+               read inventory next record
+                   at end
+                       move 1 to eof
+                   not at end
+                       perform get-product-details(inv-product-id)
+                       if product-found and ws-product-is-active
+                           move "" to ws-low-stock-flag
+                           if inv-quantity <= inv-reorder-threshold
+                               move "*** LOW STOCK ***" to
+                                 ws-low-stock-flag
+                           end-if
+                           display
+                             inv-product-id "|"
+                             inv-quantity "|"
+                             inv-reorder-threshold "|"
+                             ws-low-stock-flag
+                       end-if
+               end-read
+           end-perform
+           close inventory
+           .
+
+       set-reorder-threshold section.
+           display "Set Reorder Threshold"
+           display "Enter the Product ID: "
+           accept ws-product-id
+
+           move "N" to ws-input-ok
+           perform until ws-input-ok = "Y"
+               display "Enter the reorder threshold (positive "
+                 "whole number): "
+               accept ws-threshold-entry
+               if function test-numval(ws-threshold-entry) = 0
+                   compute ws-valid-quantity =
+                     function numval(ws-threshold-entry)
+                   if ws-valid-quantity > 0
+                       move "Y" to ws-input-ok
+                   else
+                       display "Invalid entry - threshold must be "
+                         "greater than zero"
+                   end-if
+               else
+                   display "Invalid entry - please enter a positive "
+                     "whole number"
+               end-if
+           end-perform
+
+           perform open-inventory-io
+           move ws-product-id to inv-product-id
+           read inventory key is inv-product-id
+               invalid key
+                   display "ERROR: No inventory on file for product "
+                     ws-product-id
+               not invalid key
+                   move ws-valid-quantity to inv-reorder-threshold
+                   rewrite inventory-template
+           end-read
+           close inventory
+           .
+
+       print-valuation-report section.
+           display "Inventory Valuation Report"
+           display "PROD_ID  |QUANTITY|UNIT_COST   |EXTENDED_VALUE"
+           move 0 to ws-val-grand-total
+
+           perform open-inventory-input
+           declare eof as binary-char = 0
+           perform until eof = 1
+               read inventory next record
+                   at end
+                       move 1 to eof
+                   not at end
+                       perform get-product-details(inv-product-id)
+                       compute ws-val-extended =
+                         inv-quantity * ws-product-cost
+                       add ws-val-extended to ws-val-grand-total
+                       move ws-product-cost to ws-val-cost-disp
+                       move ws-val-extended to ws-val-extended-disp
+                       display
+                         inv-product-id "|"
+                         inv-quantity "|"
+                         ws-val-cost-disp "|"
+                         ws-val-extended-disp
+               end-read
+           end-perform
+           close inventory
+
+           move ws-val-grand-total to ws-val-grand-total-disp
+           display "Grand Total Inventory Value: "
+             ws-val-grand-total-disp
+           .
+
        buy-product section.
+           if purchase-record-id > ws-max-purchase-records
+               display "Pending transaction table is full - "
+                 "printing the transaction log to make room"
+               perform print-transaction-log
+           end-if
            display "Buying a product" purchase-record-id
            display "Available Products:"
-           perform view-products
+           perform view-active-products
            display "Enter the Product ID to buy: "
            accept buy-product-id(purchase-record-id)
            display "Enter the quantity to buy: "
-           accept buy-quantity(purchase-record-id)
+           perform get-valid-quantity
+           move ws-valid-quantity to buy-quantity(purchase-record-id)
            move "Buy " to buy-type(purchase-record-id)
+           accept buy-date(purchase-record-id) from date yyyymmdd
+           accept buy-time(purchase-record-id) from time
+           move ws-operator-id to buy-operator-id(purchase-record-id)
            move buy-quantity(purchase-record-id) to ws-inv-delta
            perform update-inventory(buy-product-id(purchase-record-id)
                ws-inv-delta)
+           perform stage-transaction(purchase-record-id)
            add 1 to purchase-record-id
            .
 
        sell-product section.
+           if purchase-record-id > ws-max-purchase-records
+               display "Pending transaction table is full - "
+                 "printing the transaction log to make room"
+               perform print-transaction-log
+           end-if
            display "Selling a product"
            display "Available Products:"
-           perform view-inventory
+           perform view-active-inventory
            display "Enter the Product ID to sell: "
            accept buy-product-id(purchase-record-id)
            display "Enter the quantity to sell: "
-           accept buy-quantity(purchase-record-id)
+           perform get-valid-quantity
+           move ws-valid-quantity to buy-quantity(purchase-record-id)
            move "Sell" to buy-type(purchase-record-id)
+           accept buy-date(purchase-record-id) from date yyyymmdd
+           accept buy-time(purchase-record-id) from time
+           move ws-operator-id to buy-operator-id(purchase-record-id)
            compute ws-inv-delta = 0 - buy-quantity(purchase-record-id)
-           perform update-inventory(buy-product-id(purchase-record-id)
-               ws-inv-delta)
-           add 1 to purchase-record-id
+
+           move "N" to ws-sale-ok
+           perform get-inventory-quantity(
+             buy-product-id(purchase-record-id))
+           if inv-found and ws-inv-quantity + ws-inv-delta >= 0
+               move "Y" to ws-sale-ok
+           else
+               display "WARNING: only " ws-inv-quantity
+                 " on hand - this sale would take the product negative"
+               display "Override and sell anyway? (Y/N): "
+               accept ws-override-answer
+               if ws-override-answer = "Y" or ws-override-answer = "y"
+                   move "Y" to ws-sale-ok
+               end-if
+           end-if
+
+           if ws-sale-ok = "Y"
+               perform update-inventory(
+                 buy-product-id(purchase-record-id) ws-inv-delta)
+               perform stage-transaction(purchase-record-id)
+               add 1 to purchase-record-id
+           else
+               display "Sale cancelled."
+           end-if
            .
 
        write-header section.
            move "|" to hdr-sep-1 hdr-sep-2 hdr-sep-3 hdr-sep-4 hdr-sep-5
-             hdr-sep-6 hdr-sep-7
+             hdr-sep-6 hdr-sep-7 hdr-sep-8
            move "PRODUCT_ID" to hdr-product-id
            move "PRODUCT_NAME" to hdr-product-name
            move "COST" to hdr-cost
@@ -251,19 +1220,20 @@
            move "TYPE" to hdr-type
            move "DATE" to hdr-date
            move "TIME" to hdr-time
+           move "OPERATOR" to hdr-operator
            write header-record
            .
 
        set-seperators section.
            move "|" to trn-sep-1 trn-sep-2 trn-sep-3 trn-sep-4 trn-sep-5
-             trn-sep-6 trn-sep-7
+             trn-sep-6 trn-sep-7 trn-sep-8
            .
 
        write-transaction section (t-prod-id as binary-long).
            display "PROD_ID: " buy-product-id(t-prod-id)
              " QUANTITY: " buy-quantity(t-prod-id)
-           move ws-log-date to trn-date
-           move ws-log-time to trn-time
+           move buy-date(t-prod-id) to trn-date
+           move buy-time(t-prod-id) to trn-time
            move buy-product-id(t-prod-id) to trn-product-id
            perform get-product-details(buy-product-id(t-prod-id))
            if product-found
@@ -278,66 +1248,53 @@
              buy-quantity(t-prod-id)
            move ws-total-cost to trn-total-cost
            move buy-type(t-prod-id) to trn-type
+           move buy-operator-id(t-prod-id) to trn-operator
            write transaction-record
-           .
 
-       load-inventory section.
-           move 0 to ws-inv-count
-           open input inventory
-           declare eof as binary-char = 0
-           perform until eof = 1
-               read inventory
-                   at end
-                       move 1 to eof
-                   not at end
-                       add 1 to ws-inv-count
-                       move inv-product-id to
-                         ws-inv-product-id(ws-inv-count)
-                       move inv-quantity to
-                         ws-inv-quantity(ws-inv-count)
-               end-read
-           end-perform
-           close inventory
+           if buy-is-purchase(t-prod-id)
+               add buy-quantity(t-prod-id) to ws-log-bought-units
+               add ws-total-cost to ws-log-bought-dollars
+           else
+               add buy-quantity(t-prod-id) to ws-log-sold-units
+               add ws-total-cost to ws-log-sold-dollars
+           end-if
            .
 
-       save-inventory section.
-           open output inventory
-           declare i as binary-long = 1
-           perform varying i from 1 by 1 until i > ws-inv-count
-               move ws-inv-product-id(i) to inv-product-id
-               move ws-inv-quantity(i) to inv-quantity
-               write inventory-template
-           end-perform
+       get-inventory-quantity section (t-prod-id as binary-long).
+           move "N" to ws-inv-found
+           move 0 to ws-inv-quantity
+           move t-prod-id to inv-product-id
+           perform open-inventory-input
+           read inventory key is inv-product-id
+               invalid key
+                   move "N" to ws-inv-found
+               not invalid key
+                   move inv-quantity to ws-inv-quantity
+                   move "Y" to ws-inv-found
+           end-read
            close inventory
            .
 
        update-inventory section (t-prod-id as binary-long
                                  t-delta as binary-long).
-           perform load-inventory
-           move 0 to ws-inv-index
-
-           declare i as binary-long = 1
-           perform varying i from 1 by 1 until i > ws-inv-count or
-             ws-inv-index > 0
-               if ws-inv-product-id(i) = t-prod-id
-                   move i to ws-inv-index
-               end-if
-           end-perform
-
-           if ws-inv-index = 0
-               add 1 to ws-inv-count
-               move ws-inv-count to ws-inv-index
-               move t-prod-id to ws-inv-product-id(ws-inv-index)
-               move 0 to ws-inv-quantity(ws-inv-index)
-           end-if
-
-           compute ws-inv-quantity(ws-inv-index) =
-             ws-inv-quantity(ws-inv-index) + t-delta
-           if ws-inv-quantity(ws-inv-index) < 0
-               move 0 to ws-inv-quantity(ws-inv-index)
-           end-if
-
-           perform save-inventory
+           perform open-inventory-io
+           move t-prod-id to inv-product-id
+           read inventory key is inv-product-id
+               invalid key
+                   move t-prod-id to inv-product-id
+                   compute inv-quantity = 0 + t-delta
+                   move ws-default-reorder-threshold to
+                     inv-reorder-threshold
+                   write inventory-template
+                       invalid key
+                           display "ERROR: Unable to add inventory for "
+                             "product " t-prod-id
+                   end-write
+               not invalid key
+                   compute inv-quantity = inv-quantity + t-delta
+                   rewrite inventory-template
+           end-read
+           close inventory
            .
 
        get-product-details section (t-lookup-id as binary-long).
@@ -345,24 +1302,21 @@
            move 0 to ws-product-id
            move spaces to ws-product-name ws-product-description
            move 0 to ws-product-cost
+           move spaces to ws-product-status
 
-           open input products
-           declare eof as binary-char = 0
-           perform until eof = 1 or product-found
-               read products
-                   at end
-                       move 1 to eof
-                   not at end
-                       if product-id = t-lookup-id
-                           move product-id to ws-product-id
-                           move product-name to ws-product-name
-                           move product-description to
-                             ws-product-description
-                           move product-cost to ws-product-cost
-                           move "Y" to ws-product-found
-                       end-if
-               end-read
-           end-perform
+           move t-lookup-id to product-id
+           perform open-products-input
+           read products key is product-id
+               invalid key
+                   move "N" to ws-product-found
+               not invalid key
+                   move product-id to ws-product-id
+                   move product-name to ws-product-name
+                   move product-description to ws-product-description
+                   move product-cost to ws-product-cost
+                   move product-status to ws-product-status
+                   move "Y" to ws-product-found
+           end-read
            close products
            .
 
