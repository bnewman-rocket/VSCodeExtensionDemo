@@ -0,0 +1,20 @@
+       01 hist-detail-record.
+         03 hsrc-product-id pic x(15).
+         03 hsrc-sep-1 pic x.
+         03 hsrc-product-name pic x(48).
+         03 hsrc-sep-2 pic x.
+         03 hsrc-cost pic x(13).
+         03 hsrc-sep-3 pic x.
+         03 hsrc-quantity pic x(8).
+         03 hsrc-sep-4 pic x.
+         03 hsrc-total-cost pic x(13).
+         03 hsrc-sep-5 pic x.
+         03 hsrc-type pic x(4).
+           88 hsrc-bought value "Buy ".
+           88 hsrc-sold value "Sell".
+         03 hsrc-sep-6 pic x.
+         03 hsrc-date pic x(8).
+         03 hsrc-sep-7 pic x.
+         03 hsrc-time pic x(8).
+         03 hsrc-sep-8 pic x.
+         03 hsrc-operator pic x(8).
