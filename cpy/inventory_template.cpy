@@ -0,0 +1,13 @@
+       01 inventory-header.
+         03 ihdr-product-id pic x(9).
+         03 ihdr-sep-1 pic x.
+         03 ihdr-quantity pic x(8).
+         03 ihdr-sep-2 pic x.
+         03 ihdr-threshold pic x(9).
+         03 ihdr-sep-3 pic x.
+         03 ihdr-alert pic x(9).
+
+       01 inventory-template. *> Total length 27
+         03 inv-product-id pic 9(9).
+         03 inv-quantity pic s9(9).
+         03 inv-reorder-threshold pic 9(9).
