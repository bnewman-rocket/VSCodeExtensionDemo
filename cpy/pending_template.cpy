@@ -0,0 +1,12 @@
+       01 pending-record.
+         03 pnd-product-id pic 9(9).
+         03 pnd-sep-1 pic x.
+         03 pnd-quantity pic s9(9).
+         03 pnd-sep-2 pic x.
+         03 pnd-type pic x(4).
+         03 pnd-sep-3 pic x.
+         03 pnd-date pic 9(8).
+         03 pnd-sep-4 pic x.
+         03 pnd-time pic 9(8).
+         03 pnd-sep-5 pic x.
+         03 pnd-operator-id pic x(8).
