@@ -6,9 +6,14 @@
          03 phdr-description pic x(11).
          03 phdr-sep-3 pic x.
          03 phdr-cost pic x(4).
+         03 phdr-sep-4 pic x.
+         03 phdr-status pic x(6).
 
-       01 product-template. *> Total length 121
+       01 product-template. *> Total length 134
          03 product-id pic 9(9).
          03 product-name pic x(48).
          03 product-description pic x(64).
-         03 product-cost pic 9(9).99.
\ No newline at end of file
+         03 product-cost pic 9(9).99.
+         03 product-status pic x value "A".
+           88 product-active value "A".
+           88 product-inactive value "I".
