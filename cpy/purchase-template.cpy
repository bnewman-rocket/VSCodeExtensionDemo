@@ -0,0 +1,8 @@
+         03 buy-product-id pic 9(9).
+         03 buy-quantity pic s9(9).
+         03 buy-type pic x(4).
+           88 buy-is-purchase value "Buy ".
+           88 buy-is-sale value "Sell".
+         03 buy-date pic 9(8).
+         03 buy-time pic 9(8).
+         03 buy-operator-id pic x(8).
