@@ -14,6 +14,8 @@
 		 03 hdr-date pic x(8).
 		 03 hdr-sep-7 pic x.
 		 03 hdr-time pic x(8).
+		 03 hdr-sep-8 pic x.
+		 03 hdr-operator pic x(8).
 
 	   01 transaction-record.
 		 03 trn-product-id pic x(15).
@@ -33,4 +35,13 @@
 		 03 trn-timestamp.
 		   05 trn-date pic 9(8).
 		   05 trn-sep-7 pic x.
-		   05 trn-time pic 9(8).
\ No newline at end of file
+		   05 trn-time pic 9(8).
+		 03 trn-sep-8 pic x.
+		 03 trn-operator pic x(8).
+
+	   01 summary-record.
+		 03 sum-label pic x(24).
+		 03 sum-sep-1 pic x.
+		 03 sum-units pic -(8).
+		 03 sum-sep-2 pic x.
+		 03 sum-dollars pic --(9).99.
